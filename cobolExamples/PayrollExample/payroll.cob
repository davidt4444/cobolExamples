@@ -1,69 +1,943 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. PAYROLL.
-AUTHOR. YOUR NAME.
-
-ENVIRONMENT DIVISION.
-CONFIGURATION SECTION.
-SOURCE-COMPUTER. YOUR-COMPUTER.
-OBJECT-COMPUTER. YOUR-COMPUTER.
-
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-    SELECT OPTIONAL PRINT-FILE ASSIGN TO "PAYROLL.TXT".
-
-DATA DIVISION.
-FILE SECTION.
-FD PRINT-FILE.
-01 PRINT-RECORD PIC X(80).
-
-WORKING-STORAGE SECTION.
-01 EMPLOYEE-DATA.
-    05 NAME PIC X(30).
-    05 HOURS-WORKED PIC 99V99.
-    05 HOURLY-RATE PIC 99V99.
-    05 GROSS-PAY PIC 9(5)V99.
-    05 REGULAR-PAY PIC 9(5)V99.
-    05 OVERTIME-HOURS PIC 9(5)V99.
-    05 OVERTIME-PAY PIC 9(5)V99.
-    05 TAX-RATE PIC V99 VALUE .20.
-    05 TAX-AMOUNT PIC 9(5)V99.
-    05 NET-PAY PIC 9(5)V99.
-
-PROCEDURE DIVISION.
-BEGIN.
-    DISPLAY "Enter employee name: ".
-    ACCEPT NAME.
-    DISPLAY "Enter hours worked: ".
-    ACCEPT HOURS-WORKED.
-    DISPLAY "Enter hourly rate: ".
-    ACCEPT HOURLY-RATE.
-
-    IF HOURS-WORKED > 40
-        COMPUTE REGULAR-PAY = 40 * HOURLY-RATE
-        COMPUTE OVERTIME-HOURS = HOURS-WORKED - 40
-        COMPUTE OVERTIME-PAY = OVERTIME-HOURS * HOURLY-RATE * 1.5
-        COMPUTE GROSS-PAY = REGULAR-PAY + OVERTIME-PAY
-    ELSE
-        COMPUTE GROSS-PAY = HOURS-WORKED * HOURLY-RATE
-    END-IF
-    COMPUTE TAX-AMOUNT = GROSS-PAY * TAX-RATE
-    COMPUTE NET-PAY = GROSS-PAY - TAX-AMOUNT
-
-
-    OPEN OUTPUT PRINT-FILE
-    MOVE "Employee Payroll Report" TO PRINT-RECORD
-    WRITE PRINT-RECORD
-    MOVE SPACES TO PRINT-RECORD
-    STRING "Name: " NAME DELIMITED BY SIZE INTO PRINT-RECORD
-    WRITE PRINT-RECORD
-    STRING "Gross Pay: $" GROSS-PAY DELIMITED BY SIZE INTO PRINT-RECORD
-    WRITE PRINT-RECORD
-    STRING "Tax Amount: $" TAX-AMOUNT DELIMITED BY SIZE INTO PRINT-RECORD
-    WRITE PRINT-RECORD
-    STRING "Net Pay: $" NET-PAY DELIMITED BY SIZE INTO PRINT-RECORD
-    WRITE PRINT-RECORD
-    CLOSE PRINT-FILE
-
-    DISPLAY "Payroll calculated and saved to PAYROLL.TXT".
-    STOP RUN.
-
+000010*****************************************************************
+000020*                                                                *
+000030*    PAYROLL.COB                                                *
+000040*                                                                *
+000050*    WEEKLY HOURLY PAYROLL BATCH RUN.  READS THE EMPLOYEE       *
+000060*    MASTER FILE AND PRINTS ONE DETAIL SECTION PER EMPLOYEE     *
+000070*    TO PAYROLL.TXT.                                            *
+000080*                                                                *
+000090*    MODIFICATION HISTORY                                       *
+000100*    DATE       INIT  DESCRIPTION                               *
+000110*    ---------- ----  ------------------------------------------*
+000120*    2026-08-08  DLT  CONVERTED FROM A ONE-EMPLOYEE INTERACTIVE *
+000130*                      ACCEPT TO A BATCH RUN AGAINST THE        *
+000140*                      EMPLOYEE MASTER FILE.                    *
+000150*    2026-08-08  DLT  ADDED GRADUATED WITHHOLDING TABLE IN      *
+000160*                      PLACE OF THE FLAT TAX RATE.              *
+000170*    2026-08-08  DLT  ADDED RANGE CHECKING ON HOURS WORKED AND  *
+000180*                      HOURLY RATE, WITH REJECTED EMPLOYEES     *
+000190*                      LISTED ON THE REPORT INSTEAD OF PAID.    *
+000200*    2026-08-08  DLT  ADDED YEAR-TO-DATE GROSS/TAX/NET ROLL     *
+000210*                      FORWARD TO THE NEW MASTER GENERATION.    *
+000220*    2026-08-08  DLT  ADDED PRE-TAX AND POST-TAX DEDUCTION      *
+000230*                      CODES, ITEMIZED ON THE DETAIL SECTION.   *
+000240*    2026-08-08  DLT  ADDED A BATCH CONTROL TOTAL TRAILER TO    *
+000250*                      THE REPORT.                              *
+000260*    2026-08-08  DLT  ADDED CHECKPOINT/RESTART BY EMPLOYEE ID   *
+000270*                      SO A FAILED RUN CAN BE RESTARTED WITHOUT *
+000280*                      REPROCESSING EMPLOYEES ALREADY PAID.     *
+000290*    2026-08-08  DLT  ADDED A DIRECT-DEPOSIT (ACH) OUTPUT FILE  *
+000300*                      WRITTEN ALONGSIDE THE PRINTED REPORT.    *
+000310*    2026-08-08  DLT  REPLACED THE FLAT 40-HOUR/1.5X OVERTIME   *
+000320*                      RULE WITH A JURISDICTION-DRIVEN TABLE OF *
+000330*                      OVERTIME AND DOUBLETIME THRESHOLDS.      *
+000340*    2026-08-08  DLT  ADDED A DEPARTMENT CODE PER EMPLOYEE AND  *
+000350*                      A DEPARTMENT COST SUMMARY SECTION.       *
+000360*    2026-08-08  DLT  CLEARED THE CHECKPOINT AT END OF A CLEAN   *
+000370*                      RUN, MADE RESTART RE-DERIVE PAY FOR       *
+000380*                      EMPLOYEES AT OR BEFORE THE CHECKPOINT SO  *
+000390*                      THE ACH FILE, YTD FIGURES AND TOTALS TIE  *
+000400*                      OUT, REJECTED EMPLOYEES WHOSE DEDUCTIONS  *
+000410*                      EXCEED THEIR PAY INSTEAD OF LETTING NET   *
+000420*                      PAY WRAP POSITIVE, SPLIT THE REJECT LINE  *
+000430*                      ACROSS TWO WRITES, ADDED FILE STATUS      *
+000440*                      CHECKS AROUND OPENS AND WRITES, AND       *
+000450*                      BOUNDED THE DEPARTMENT TABLE SEARCH.      *
+000460*    2026-08-08  DLT  WIDENED THE PRINTED YTD AND DEPARTMENT     *
+000470*                      SUBTOTAL FIELDS SO LARGE AMOUNTS NO       *
+000480*                      LONGER LOSE HIGH-ORDER DIGITS, BOUNDED    *
+000490*                      THE DEPARTMENT TOTAL TABLE AT 20 ENTRIES, *
+000500*                      KEPT BOTH VALIDATION FAILURE REASONS      *
+000510*                      INSTEAD OF THE SECOND OVERWRITING THE     *
+000520*                      FIRST, ROUNDED FLAT-AMOUNT DEDUCTIONS     *
+000530*                      INSTEAD OF TRUNCATING THE THIRD DECIMAL,  *
+000540*                      AND MOVED THE CHECKPOINT CLEAR-OUT TO     *
+000550*                      RUN AS SOON AS THE MAIN LOOP REACHES EOF  *
+000560*                      RATHER THAN AFTER THE REPORT TOTALS.      *
+000570*    2026-08-08  DLT  MOVED CHECKPOINT/RESTART TO TRACK POSITION *
+000580*                      IN EMPMAST.DAT INSTEAD OF EMPLOYEE ID SO  *
+000590*                      RESTART NO LONGER DEPENDS ON THE MASTER   *
+000600*                      FILE BEING IN ID ORDER, REJECTED          *
+000610*                      EMPLOYEES WITH AN UNRECOGNIZED DEDUCTION  *
+000620*                      CODE INSTEAD OF SILENTLY DROPPING THE     *
+000630*                      DOLLAR AMOUNT, AND WIDENED THE PRINTED    *
+000640*                      TOTAL AMOUNT FIELD SO AN EXACT ZERO SHOWS *
+000650*                      A DIGIT INSTEAD OF PRINTING BLANK.        *
+000660*                                                                *
+000670*****************************************************************
+000680 IDENTIFICATION DIVISION.
+000690 PROGRAM-ID. PAYROLL.
+000700 AUTHOR. DATA PROCESSING.
+000710 INSTALLATION. PAYROLL DEPARTMENT.
+000720 DATE-WRITTEN. 2020-01-06.
+000730 DATE-COMPILED.
+000740*
+000750 ENVIRONMENT DIVISION.
+000760 CONFIGURATION SECTION.
+000770 SOURCE-COMPUTER. YOUR-COMPUTER.
+000780 OBJECT-COMPUTER. YOUR-COMPUTER.
+000790*
+000800 INPUT-OUTPUT SECTION.
+000810 FILE-CONTROL.
+000820     SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMAST.DAT"
+000830         ORGANIZATION IS LINE SEQUENTIAL
+000840         FILE STATUS IS FS-EMPLOYEE-MASTER.
+000850*
+000860     SELECT OPTIONAL PRINT-FILE ASSIGN TO "PAYROLL.TXT"
+000870         ORGANIZATION IS LINE SEQUENTIAL
+000880         FILE STATUS IS FS-PRINT-FILE.
+000890*
+000900     SELECT NEW-MASTER-FILE ASSIGN TO "EMPMAST.NEW"
+000910         ORGANIZATION IS LINE SEQUENTIAL
+000920         FILE STATUS IS FS-NEW-MASTER.
+000930*
+000940     SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "PAYCKPT.DAT"
+000950         ORGANIZATION IS LINE SEQUENTIAL
+000960         FILE STATUS IS FS-CHECKPOINT.
+000970*
+000980     SELECT ACH-FILE ASSIGN TO "ACHFILE.TXT"
+000990         ORGANIZATION IS LINE SEQUENTIAL
+001000         FILE STATUS IS FS-ACH-FILE.
+001010*
+001020 DATA DIVISION.
+001030 FILE SECTION.
+001040 FD  EMPLOYEE-MASTER-FILE.
+001050     COPY EMPMAST.
+001060*
+001070 FD  PRINT-FILE.
+001080 01  PRINT-RECORD                    PIC X(80).
+001090*
+001100 FD  NEW-MASTER-FILE.
+001110 01  NEW-MASTER-RECORD               PIC X(129).
+001120*
+001130 FD  ACH-FILE.
+001140     COPY ACHREC.
+001150*
+001160 FD  CHECKPOINT-FILE.
+001170     COPY CHKPT REPLACING
+001180         CHECKPOINT-RECORD BY CHECKPOINT-FILE-RECORD.
+001190*
+001200 WORKING-STORAGE SECTION.
+001210*
+001220*    TABLES DRIVEN FROM THE COPYBOOKS - LOADED ONCE AT
+001230*    INITIALIZATION TIME.
+001240     COPY TAXBRKT.
+001250     COPY OTRULES.
+001260     COPY DEDCODE.
+001270     COPY DEPTTOT.
+001280*
+001290*    WORKING COPY OF THE CHECKPOINT RECORD, WRITTEN OUT EACH
+001300*    TIME AN EMPLOYEE IS SUCCESSFULLY PAID.
+001310     COPY CHKPT.
+001320*
+001330 01  EMPLOYEE-DATA.
+001340     05  TAXABLE-PAY                 PIC 9(07)V99.
+001350     05  GROSS-PAY                   PIC 9(07)V99.
+001360     05  REGULAR-PAY                 PIC 9(07)V99.
+001370     05  REGULAR-HOURS               PIC 9(03)V99.
+001380     05  OVERTIME-HOURS              PIC 9(05)V99.
+001390     05  OVERTIME-PAY                PIC 9(07)V99.
+001400     05  DOUBLETIME-HOURS            PIC 9(03)V99.
+001410     05  DOUBLETIME-PAY              PIC 9(07)V99.
+001420     05  TAX-AMOUNT                  PIC 9(07)V99.
+001430     05  PRETAX-DEDUCTION-TOTAL      PIC 9(07)V99.
+001440     05  POSTTAX-DEDUCTION-TOTAL     PIC 9(07)V99.
+001450     05  NET-PAY                     PIC 9(07)V99.
+001460     05  EM-DED-IDX                  PIC 9(01) COMP.
+001470     05  RR-IDX                      PIC 9(01) COMP.
+001480     05  EM-RECORD-SEQ-NBR           PIC 9(05) COMP VALUE ZERO.
+001490*
+001500 01  DEDUCTION-WORK-AREA.
+001510     05  DW-DED-DESCRIPTION          PIC X(20).
+001520     05  DW-DED-AMOUNT               PIC 9(07)V99.
+001530     05  DW-DED-TAX-TYPE             PIC X(01).
+001540         88  DW-PRE-TAX                      VALUE 'B'.
+001550         88  DW-POST-TAX                     VALUE 'A'.
+001560*
+001570 01  PROGRAM-SWITCHES.
+001580     05  EOF-SWITCH                  PIC X(01) VALUE 'N'.
+001590         88  EOF-EMPLOYEE-MASTER            VALUE 'Y'.
+001600     05  EMPLOYEE-VALID-SWITCH       PIC X(01) VALUE 'Y'.
+001610         88  EMPLOYEE-IS-VALID               VALUE 'Y'.
+001620         88  EMPLOYEE-IS-INVALID             VALUE 'N'.
+001630     05  RESTART-SWITCH              PIC X(01) VALUE 'N'.
+001640         88  RUN-IS-RESTARTED                VALUE 'Y'.
+001650     05  PRE-CHECKPOINT-SWITCH       PIC X(01) VALUE 'N'.
+001660         88  EMPLOYEE-BEFORE-CHECKPOINT      VALUE 'Y'.
+001670*
+001680 01  FILE-STATUS-AREA.
+001690     05  FS-EMPLOYEE-MASTER          PIC X(02) VALUE '00'.
+001700     05  FS-PRINT-FILE               PIC X(02) VALUE '00'.
+001710     05  FS-NEW-MASTER               PIC X(02) VALUE '00'.
+001720     05  FS-CHECKPOINT               PIC X(02) VALUE '00'.
+001730     05  FS-ACH-FILE                 PIC X(02) VALUE '00'.
+001740*
+001750 01  ABEND-WORK-AREA.
+001760     05  ABEND-FILE-NAME             PIC X(20).
+001770     05  ABEND-FILE-STATUS           PIC X(02).
+001780     05  ABEND-TABLE-NAME            PIC X(20).
+001790*
+001800 01  RESTART-CONTROL.
+001810     05  RESTART-SEQUENCE-NUMBER     PIC 9(05) VALUE ZERO.
+001820*
+001830 01  REJECT-REASON-TABLE.
+001840     05  REJECT-REASON-COUNT         PIC 9(01) VALUE ZERO.
+001850     05  REJECT-REASON-ENTRY OCCURS 3 TIMES.
+001860         10  REJECT-REASON           PIC X(40).
+001870*
+001880 01  BATCH-TOTALS.
+001890     05  BT-EMPLOYEES-PAID           PIC 9(05) COMP VALUE ZERO.
+001900     05  BT-EMPLOYEES-REJECTED       PIC 9(05) COMP VALUE ZERO.
+001910     05  BT-TOTAL-GROSS-PAY          PIC 9(09)V99 VALUE ZERO.
+001920     05  BT-TOTAL-TAX-AMOUNT         PIC 9(09)V99 VALUE ZERO.
+001930     05  BT-TOTAL-NET-PAY            PIC 9(09)V99 VALUE ZERO.
+001940*
+001950 01  EDIT-FIELDS.
+001960     05  ED-COUNT                    PIC ZZ,ZZ9.
+001970     05  ED-TOTAL-AMOUNT             PIC ZZZ,ZZZ,ZZ9.99.
+001980*
+001990 PROCEDURE DIVISION.
+002000*
+002010 0000-MAINLINE.
+002020     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002030     PERFORM 2000-PROCESS-EMPLOYEES THRU 2000-EXIT
+002040         UNTIL EOF-EMPLOYEE-MASTER.
+002050     PERFORM 6000-CLEAR-CHECKPOINT THRU 6000-EXIT.
+002060     PERFORM 7000-PRINT-DEPARTMENT-TOTALS THRU 7000-EXIT.
+002070     PERFORM 7500-PRINT-BATCH-TRAILER THRU 7500-EXIT.
+002080     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002090     STOP RUN.
+002100*
+002110 1000-INITIALIZE.
+002120     PERFORM 1100-LOAD-TAX-BRACKETS THRU 1100-EXIT.
+002130     PERFORM 1200-LOAD-OVERTIME-RULES THRU 1200-EXIT.
+002140     PERFORM 1300-LOAD-DEDUCTION-CODES THRU 1300-EXIT.
+002150     PERFORM 1400-READ-CHECKPOINT THRU 1400-EXIT.
+002160     OPEN INPUT EMPLOYEE-MASTER-FILE.
+002170     IF FS-EMPLOYEE-MASTER NOT = "00"
+002180         MOVE "EMPLOYEE-MASTER-FILE"  TO ABEND-FILE-NAME
+002190         MOVE FS-EMPLOYEE-MASTER      TO ABEND-FILE-STATUS
+002200         PERFORM 9900-ABEND-FILE-ERROR THRU 9900-EXIT
+002210     END-IF.
+002220     OPEN OUTPUT NEW-MASTER-FILE.
+002230     IF FS-NEW-MASTER NOT = "00"
+002240         MOVE "NEW-MASTER-FILE"       TO ABEND-FILE-NAME
+002250         MOVE FS-NEW-MASTER           TO ABEND-FILE-STATUS
+002260         PERFORM 9900-ABEND-FILE-ERROR THRU 9900-EXIT
+002270     END-IF.
+002280     OPEN OUTPUT ACH-FILE.
+002290     IF FS-ACH-FILE NOT = "00"
+002300         MOVE "ACH-FILE"              TO ABEND-FILE-NAME
+002310         MOVE FS-ACH-FILE             TO ABEND-FILE-STATUS
+002320         PERFORM 9900-ABEND-FILE-ERROR THRU 9900-EXIT
+002330     END-IF.
+002340     IF RUN-IS-RESTARTED
+002350         OPEN EXTEND PRINT-FILE
+002360     ELSE
+002370         OPEN OUTPUT PRINT-FILE
+002380         MOVE "Employee Payroll Report" TO PRINT-RECORD
+002390         WRITE PRINT-RECORD
+002400         MOVE SPACES TO PRINT-RECORD
+002410         WRITE PRINT-RECORD
+002420     END-IF.
+002430     IF FS-PRINT-FILE NOT = "00" AND FS-PRINT-FILE NOT = "05"
+002440         MOVE "PRINT-FILE"            TO ABEND-FILE-NAME
+002450         MOVE FS-PRINT-FILE           TO ABEND-FILE-STATUS
+002460         PERFORM 9900-ABEND-FILE-ERROR THRU 9900-EXIT
+002470     END-IF.
+002480     PERFORM 2100-READ-EMPLOYEE-MASTER THRU 2100-EXIT.
+002490 1000-EXIT.
+002500     EXIT.
+002510*
+002520*****************************************************************
+002530*    1400-READ-CHECKPOINT - FIND OUT WHERE A PRIOR RUN LEFT OFF *
+002540*    (IF ANYWHERE) SO ALREADY-PAID EMPLOYEES ARE NOT REPROCESSED.*
+002550*****************************************************************
+002560 1400-READ-CHECKPOINT.
+002570     MOVE ZERO TO RESTART-SEQUENCE-NUMBER.
+002580     MOVE SPACES TO CHECKPOINT-RECORD.
+002590     OPEN INPUT CHECKPOINT-FILE.
+002600     IF FS-CHECKPOINT NOT = "00" AND FS-CHECKPOINT NOT = "05"
+002610         MOVE "CHECKPOINT-FILE"       TO ABEND-FILE-NAME
+002620         MOVE FS-CHECKPOINT           TO ABEND-FILE-STATUS
+002630         PERFORM 9900-ABEND-FILE-ERROR THRU 9900-EXIT
+002640     END-IF.
+002650     READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+002660         AT END
+002670             MOVE ZERO TO RESTART-SEQUENCE-NUMBER
+002680         NOT AT END
+002690             MOVE CK-LAST-SEQUENCE-NUMBER IN CHECKPOINT-RECORD
+002700                 TO RESTART-SEQUENCE-NUMBER
+002710             MOVE 'Y' TO RESTART-SWITCH
+002720     END-READ.
+002730     CLOSE CHECKPOINT-FILE.
+002740 1400-EXIT.
+002750     EXIT.
+002760*
+002770 1100-LOAD-TAX-BRACKETS.
+002780     MOVE 0000000.00 TO TB-LOW-AMOUNT(1)
+002790     MOVE 0000250.00 TO TB-HIGH-AMOUNT(1)
+002800     MOVE .100        TO TB-RATE(1)
+002810     MOVE 0000000.00 TO TB-BASE-TAX(1)
+002820*
+002830     MOVE 0000250.01 TO TB-LOW-AMOUNT(2)
+002840     MOVE 0000600.00 TO TB-HIGH-AMOUNT(2)
+002850     MOVE .150        TO TB-RATE(2)
+002860     MOVE 0000025.00 TO TB-BASE-TAX(2)
+002870*
+002880     MOVE 0000600.01 TO TB-LOW-AMOUNT(3)
+002890     MOVE 0001200.00 TO TB-HIGH-AMOUNT(3)
+002900     MOVE .220        TO TB-RATE(3)
+002910     MOVE 0000077.50 TO TB-BASE-TAX(3)
+002920*
+002930     MOVE 0001200.01 TO TB-LOW-AMOUNT(4)
+002940     MOVE 0002000.00 TO TB-HIGH-AMOUNT(4)
+002950     MOVE .280        TO TB-RATE(4)
+002960     MOVE 0000209.50 TO TB-BASE-TAX(4)
+002970*
+002980     MOVE 0002000.01 TO TB-LOW-AMOUNT(5)
+002990     MOVE 0099999.99 TO TB-HIGH-AMOUNT(5)
+003000     MOVE .320        TO TB-RATE(5)
+003010     MOVE 0000433.50 TO TB-BASE-TAX(5).
+003020 1100-EXIT.
+003030     EXIT.
+003040*
+003050*****************************************************************
+003060*    1200-LOAD-OVERTIME-RULES - BUILD THE TABLE OF WEEKLY        *
+003070*    OVERTIME AND DOUBLETIME THRESHOLDS BY JURISDICTION.  ENTRY  *
+003080*    'DF' IS THE DEFAULT USED WHEN NO OTHER ENTRY MATCHES.       *
+003090*****************************************************************
+003100 1200-LOAD-OVERTIME-RULES.
+003110     MOVE "DF"        TO OT-JURISDICTION-CODE(1)
+003120     MOVE 08.00       TO OT-DAILY-THRESHOLD(1)
+003130     MOVE 040.00      TO OT-WEEKLY-OT-THRESHOLD(1)
+003140     MOVE 168.00      TO OT-WEEKLY-DT-THRESHOLD(1)
+003150     MOVE 1.50        TO OT-OT-MULTIPLIER(1)
+003160     MOVE 2.00        TO OT-DT-MULTIPLIER(1)
+003170*
+003180     MOVE "CA"        TO OT-JURISDICTION-CODE(2)
+003190     MOVE 08.00       TO OT-DAILY-THRESHOLD(2)
+003200     MOVE 040.00      TO OT-WEEKLY-OT-THRESHOLD(2)
+003210     MOVE 060.00      TO OT-WEEKLY-DT-THRESHOLD(2)
+003220     MOVE 1.50        TO OT-OT-MULTIPLIER(2)
+003230     MOVE 2.00        TO OT-DT-MULTIPLIER(2)
+003240*
+003250     MOVE "CO"        TO OT-JURISDICTION-CODE(3)
+003260     MOVE 12.00       TO OT-DAILY-THRESHOLD(3)
+003270     MOVE 040.00      TO OT-WEEKLY-OT-THRESHOLD(3)
+003280     MOVE 168.00      TO OT-WEEKLY-DT-THRESHOLD(3)
+003290     MOVE 1.50        TO OT-OT-MULTIPLIER(3)
+003300     MOVE 2.00        TO OT-DT-MULTIPLIER(3)
+003310*
+003320     MOVE "AK"        TO OT-JURISDICTION-CODE(4)
+003330     MOVE 08.00       TO OT-DAILY-THRESHOLD(4)
+003340     MOVE 040.00      TO OT-WEEKLY-OT-THRESHOLD(4)
+003350     MOVE 168.00      TO OT-WEEKLY-DT-THRESHOLD(4)
+003360     MOVE 1.50        TO OT-OT-MULTIPLIER(4)
+003370     MOVE 2.00        TO OT-DT-MULTIPLIER(4).
+003380 1200-EXIT.
+003390     EXIT.
+003400*
+003410 1300-LOAD-DEDUCTION-CODES.
+003420     MOVE "HI"                   TO DC-CODE(1)
+003430     MOVE "HEALTH INSURANCE"     TO DC-DESCRIPTION(1)
+003440     MOVE 'B'                    TO DC-TAX-TYPE(1)
+003450     MOVE 'A'                    TO DC-AMOUNT-TYPE(1)
+003460*
+003470     MOVE "RK"                   TO DC-CODE(2)
+003480     MOVE "401K CONTRIBUTION"    TO DC-DESCRIPTION(2)
+003490     MOVE 'B'                    TO DC-TAX-TYPE(2)
+003500     MOVE 'P'                    TO DC-AMOUNT-TYPE(2)
+003510*
+003520     MOVE "GN"                   TO DC-CODE(3)
+003530     MOVE "WAGE GARNISHMENT"     TO DC-DESCRIPTION(3)
+003540     MOVE 'A'                    TO DC-TAX-TYPE(3)
+003550     MOVE 'A'                    TO DC-AMOUNT-TYPE(3)
+003560*
+003570     MOVE "UN"                   TO DC-CODE(4)
+003580     MOVE "UNION DUES"           TO DC-DESCRIPTION(4)
+003590     MOVE 'A'                    TO DC-TAX-TYPE(4)
+003600     MOVE 'A'                    TO DC-AMOUNT-TYPE(4)
+003610*
+003620     MOVE "LI"                   TO DC-CODE(5)
+003630     MOVE "LIFE INSURANCE"       TO DC-DESCRIPTION(5)
+003640     MOVE 'A'                    TO DC-TAX-TYPE(5)
+003650     MOVE 'A'                    TO DC-AMOUNT-TYPE(5)
+003660*
+003670     MOVE SPACES                 TO DC-CODE(6)
+003680     MOVE SPACES                 TO DC-DESCRIPTION(6)
+003690     MOVE SPACES                 TO DC-TAX-TYPE(6)
+003700     MOVE SPACES                 TO DC-AMOUNT-TYPE(6).
+003710 1300-EXIT.
+003720     EXIT.
+003730*
+003740*****************************************************************
+003750*    2000-PROCESS-EMPLOYEES - MAIN PROCESSING LOOP.  ONE PASS   *
+003760*    PER EMPLOYEE MASTER RECORD.  RECORDS AT OR BEFORE THE      *
+003770*    RESTART CHECKPOINT (TRACKED BY POSITION IN EMPMAST.DAT,    *
+003780*    NOT BY EMPLOYEE ID - THE FILE IS NOT REQUIRED TO BE IN ID  *
+003790*    ORDER) ARE RE-VALIDATED AND RE-PAID EXACTLY AS THE         *
+003800*    ORIGINAL RUN WOULD HAVE - EMPMAST.DAT NEVER CHANGES SO     *
+003810*    THIS REPRODUCES THE SAME FIGURES - BUT THE DETAIL/REJECT   *
+003820*    LINE IS NOT REPRINTED SINCE IT ALREADY EXISTS IN THE       *
+003830*    REPORT FROM THE RUN THAT STOPPED.                          *
+003840*****************************************************************
+003850 2000-PROCESS-EMPLOYEES.
+003860     IF RUN-IS-RESTARTED
+003870             AND EM-RECORD-SEQ-NBR NOT > RESTART-SEQUENCE-NUMBER
+003880         MOVE 'Y' TO PRE-CHECKPOINT-SWITCH
+003890     ELSE
+003900         MOVE 'N' TO PRE-CHECKPOINT-SWITCH
+003910     END-IF.
+003920     PERFORM 2200-VALIDATE-EMPLOYEE THRU 2200-EXIT.
+003930     IF EMPLOYEE-IS-VALID
+003940         PERFORM 2300-COMPUTE-PAY THRU 2300-EXIT
+003950     END-IF.
+003960     IF EMPLOYEE-IS-VALID
+003970         IF NOT EMPLOYEE-BEFORE-CHECKPOINT
+003980             PERFORM 2400-PRINT-EMPLOYEE THRU 2400-EXIT
+003990         END-IF
+004000         PERFORM 2500-WRITE-ACH-RECORD THRU 2500-EXIT
+004010         PERFORM 2600-UPDATE-DEPARTMENT-TOTALS THRU 2600-EXIT
+004020         PERFORM 2700-WRITE-NEW-MASTER THRU 2700-EXIT
+004030         PERFORM 2950-ACCUMULATE-BATCH-TOTALS THRU 2950-EXIT
+004040     ELSE
+004050         IF NOT EMPLOYEE-BEFORE-CHECKPOINT
+004060             PERFORM 2250-PRINT-REJECT THRU 2250-EXIT
+004070         END-IF
+004080         PERFORM 2900-COPY-MASTER-FORWARD THRU 2900-EXIT
+004090         ADD 1 TO BT-EMPLOYEES-REJECTED
+004100     END-IF.
+004110     PERFORM 2800-WRITE-CHECKPOINT THRU 2800-EXIT.
+004120     PERFORM 2100-READ-EMPLOYEE-MASTER THRU 2100-EXIT.
+004130 2000-EXIT.
+004140     EXIT.
+004150*
+004160 2100-READ-EMPLOYEE-MASTER.
+004170     READ EMPLOYEE-MASTER-FILE
+004180         AT END
+004190             MOVE 'Y' TO EOF-SWITCH
+004200         NOT AT END
+004210             ADD 1 TO EM-RECORD-SEQ-NBR
+004220     END-READ.
+004230 2100-EXIT.
+004240     EXIT.
+004250*
+004260*****************************************************************
+004270*    2200-VALIDATE-EMPLOYEE - HOURS MUST BE 0 THROUGH 168 FOR   *
+004280*    THE WEEK, THE HOURLY RATE MUST BE GREATER THAN ZERO, AND   *
+004290*    EVERY DEDUCTION CODE PRESENT MUST BE ON FILE IN DEDCODE.   *
+004300*****************************************************************
+004310 2200-VALIDATE-EMPLOYEE.
+004320     MOVE 'Y' TO EMPLOYEE-VALID-SWITCH.
+004330     MOVE ZERO TO REJECT-REASON-COUNT.
+004340     MOVE SPACES TO REJECT-REASON-ENTRY(1).
+004350     MOVE SPACES TO REJECT-REASON-ENTRY(2).
+004360     MOVE SPACES TO REJECT-REASON-ENTRY(3).
+004370     IF EM-HOURS-WORKED > 168.00
+004380         MOVE 'N' TO EMPLOYEE-VALID-SWITCH
+004390         ADD 1 TO REJECT-REASON-COUNT
+004400         STRING "HOURS WORKED NOT IN RANGE 0-168"
+004410             DELIMITED BY SIZE
+004420             INTO REJECT-REASON(REJECT-REASON-COUNT)
+004430     END-IF.
+004440     IF EM-HOURLY-RATE <= 0.00
+004450         MOVE 'N' TO EMPLOYEE-VALID-SWITCH
+004460         ADD 1 TO REJECT-REASON-COUNT
+004470         STRING "HOURLY RATE MUST BE GREATER THAN ZERO"
+004480             DELIMITED BY SIZE
+004490             INTO REJECT-REASON(REJECT-REASON-COUNT)
+004500     END-IF.
+004510     PERFORM 2210-VALIDATE-DEDUCTION-CODES THRU 2210-EXIT.
+004520 2200-EXIT.
+004530     EXIT.
+004540*
+004550*****************************************************************
+004560*    2210-VALIDATE-DEDUCTION-CODES - EVERY NON-BLANK EM-DED-CODE*
+004570*    MUST MATCH AN ENTRY IN DEDUCTION-CODE-TABLE.  AN EMPLOYEE   *
+004580*    WITH AN UNRECOGNIZED CODE IS REJECTED HERE INSTEAD OF      *
+004590*    LETTING 2325-APPLY-ONE-DEDUCTION SILENTLY DROP THE DOLLAR   *
+004600*    AMOUNT LATER.                                               *
+004610*****************************************************************
+004620 2210-VALIDATE-DEDUCTION-CODES.
+004630     PERFORM VARYING EM-DED-IDX FROM 1 BY 1 UNTIL EM-DED-IDX > 3
+004640         IF EM-DED-CODE(EM-DED-IDX) NOT = SPACES
+004650             SET DC-IDX TO 1
+004660             SEARCH DEDUCTION-CODE-ENTRY
+004670                 AT END
+004680                     MOVE 'N' TO EMPLOYEE-VALID-SWITCH
+004690                     ADD 1 TO REJECT-REASON-COUNT
+004700                     STRING "UNRECOGNIZED DEDUCTION CODE "
+004710                         EM-DED-CODE(EM-DED-IDX)
+004720                         DELIMITED BY SIZE
+004730                         INTO REJECT-REASON(REJECT-REASON-COUNT)
+004740                 WHEN DC-CODE(DC-IDX) = EM-DED-CODE(EM-DED-IDX)
+004750                     CONTINUE
+004760             END-SEARCH
+004770         END-IF
+004780     END-PERFORM.
+004790 2210-EXIT.
+004800     EXIT.
+004810*
+004820 2250-PRINT-REJECT.
+004830     MOVE SPACES TO PRINT-RECORD.
+004840     STRING "*** REJECTED - " EM-EMPLOYEE-ID " " EM-EMPLOYEE-NAME
+004850         DELIMITED BY SIZE INTO PRINT-RECORD
+004860     WRITE PRINT-RECORD.
+004870     PERFORM VARYING RR-IDX FROM 1 BY 1
+004880             UNTIL RR-IDX > REJECT-REASON-COUNT
+004890         MOVE SPACES TO PRINT-RECORD
+004900         STRING "    Reason: " REJECT-REASON(RR-IDX)
+004910             DELIMITED BY SIZE INTO PRINT-RECORD
+004920         WRITE PRINT-RECORD
+004930     END-PERFORM.
+004940     MOVE SPACES TO PRINT-RECORD.
+004950     WRITE PRINT-RECORD.
+004960 2250-EXIT.
+004970     EXIT.
+004980*
+004990 2300-COMPUTE-PAY.
+005000     PERFORM 2310-COMPUTE-GROSS-PAY THRU 2310-EXIT.
+005010     PERFORM 2320-COMPUTE-PRETAX-DEDUCTIONS THRU 2320-EXIT.
+005020     IF PRETAX-DEDUCTION-TOTAL > GROSS-PAY
+005030         MOVE 'N' TO EMPLOYEE-VALID-SWITCH
+005040         MOVE 1 TO REJECT-REASON-COUNT
+005050         STRING "PRE-TAX DEDUCTIONS EXCEED GROSS PAY"
+005060             DELIMITED BY SIZE INTO REJECT-REASON(1)
+005070     ELSE
+005080         COMPUTE TAXABLE-PAY = GROSS-PAY - PRETAX-DEDUCTION-TOTAL
+005090         PERFORM 2330-COMPUTE-WITHHOLDING THRU 2330-EXIT
+005100         PERFORM 2340-COMPUTE-POSTTAX-DEDUCTIONS THRU 2340-EXIT
+005110         IF TAX-AMOUNT + POSTTAX-DEDUCTION-TOTAL > TAXABLE-PAY
+005120             MOVE 'N' TO EMPLOYEE-VALID-SWITCH
+005130             MOVE 1 TO REJECT-REASON-COUNT
+005140             STRING "DEDUCTIONS AND TAX EXCEED TAXABLE PAY"
+005150                 DELIMITED BY SIZE INTO REJECT-REASON(1)
+005160         ELSE
+005170             COMPUTE NET-PAY = TAXABLE-PAY - TAX-AMOUNT
+005180                     - POSTTAX-DEDUCTION-TOTAL
+005190             ADD GROSS-PAY TO EM-YTD-GROSS-PAY
+005200             ADD TAX-AMOUNT TO EM-YTD-TAX-AMOUNT
+005210             ADD NET-PAY TO EM-YTD-NET-PAY
+005220         END-IF
+005230     END-IF.
+005240 2300-EXIT.
+005250     EXIT.
+005260*
+005270*****************************************************************
+005280*    2310-COMPUTE-GROSS-PAY - SPLIT HOURS WORKED INTO REGULAR,   *
+005290*    OVERTIME AND DOUBLETIME BANDS USING THE OVERTIME/DOUBLETIME *
+005300*    THRESHOLDS FOR THE EMPLOYEE'S JURISDICTION, FALLING BACK TO *
+005310*    THE 'DF' DEFAULT ENTRY WHEN THE JURISDICTION CODE ON THE    *
+005320*    EMPLOYEE MASTER DOES NOT MATCH ANY TABLE ENTRY.             *
+005330*****************************************************************
+005340 2310-COMPUTE-GROSS-PAY.
+005350     SET OT-IDX TO 1.
+005360     SEARCH OVERTIME-RULE-ENTRY
+005370         AT END
+005380             SET OT-IDX TO 1
+005390         WHEN OT-JURISDICTION-CODE(OT-IDX) = EM-JURISDICTION-CODE
+005400             CONTINUE
+005410     END-SEARCH.
+005420     IF EM-HOURS-WORKED > OT-WEEKLY-DT-THRESHOLD(OT-IDX)
+005430         COMPUTE REGULAR-HOURS = OT-WEEKLY-OT-THRESHOLD(OT-IDX)
+005440         COMPUTE OVERTIME-HOURS = OT-WEEKLY-DT-THRESHOLD(OT-IDX)
+005450             - OT-WEEKLY-OT-THRESHOLD(OT-IDX)
+005460         COMPUTE DOUBLETIME-HOURS =
+005470             EM-HOURS-WORKED - OT-WEEKLY-DT-THRESHOLD(OT-IDX)
+005480     ELSE
+005490         IF EM-HOURS-WORKED > OT-WEEKLY-OT-THRESHOLD(OT-IDX)
+005500             COMPUTE REGULAR-HOURS =
+005510                 OT-WEEKLY-OT-THRESHOLD(OT-IDX)
+005520             COMPUTE OVERTIME-HOURS =
+005530                 EM-HOURS-WORKED - OT-WEEKLY-OT-THRESHOLD(OT-IDX)
+005540             MOVE ZERO TO DOUBLETIME-HOURS
+005550         ELSE
+005560             MOVE EM-HOURS-WORKED TO REGULAR-HOURS
+005570             MOVE ZERO TO OVERTIME-HOURS
+005580             MOVE ZERO TO DOUBLETIME-HOURS
+005590         END-IF
+005600     END-IF.
+005610     COMPUTE REGULAR-PAY = REGULAR-HOURS * EM-HOURLY-RATE.
+005620     COMPUTE OVERTIME-PAY = OVERTIME-HOURS * EM-HOURLY-RATE
+005630         * OT-OT-MULTIPLIER(OT-IDX).
+005640     COMPUTE DOUBLETIME-PAY = DOUBLETIME-HOURS * EM-HOURLY-RATE
+005650         * OT-DT-MULTIPLIER(OT-IDX).
+005660     COMPUTE GROSS-PAY =
+005670         REGULAR-PAY + OVERTIME-PAY + DOUBLETIME-PAY.
+005680 2310-EXIT.
+005690     EXIT.
+005700*
+005710 2320-COMPUTE-PRETAX-DEDUCTIONS.
+005720     MOVE ZERO TO PRETAX-DEDUCTION-TOTAL.
+005730     PERFORM VARYING EM-DED-IDX FROM 1 BY 1 UNTIL EM-DED-IDX > 3
+005740         PERFORM 2325-APPLY-ONE-DEDUCTION THRU 2325-EXIT
+005750         IF DW-PRE-TAX
+005760             ADD DW-DED-AMOUNT TO PRETAX-DEDUCTION-TOTAL
+005770         END-IF
+005780     END-PERFORM.
+005790 2320-EXIT.
+005800     EXIT.
+005810*
+005820 2325-APPLY-ONE-DEDUCTION.
+005830     MOVE ZERO TO DW-DED-AMOUNT.
+005840     MOVE SPACES TO DW-DED-DESCRIPTION.
+005850     MOVE SPACES TO DW-DED-TAX-TYPE.
+005860     IF EM-DED-CODE(EM-DED-IDX) NOT = SPACES
+005870         SET DC-IDX TO 1
+005880         SEARCH DEDUCTION-CODE-ENTRY
+005890             AT END
+005900                 CONTINUE
+005910             WHEN DC-CODE(DC-IDX) = EM-DED-CODE(EM-DED-IDX)
+005920                 MOVE DC-DESCRIPTION(DC-IDX) TO DW-DED-DESCRIPTION
+005930                 MOVE DC-TAX-TYPE(DC-IDX)    TO DW-DED-TAX-TYPE
+005940                 IF DC-FLAT-AMOUNT(DC-IDX)
+005950                     COMPUTE DW-DED-AMOUNT ROUNDED =
+005960                         EM-DED-VALUE(EM-DED-IDX)
+005970                 ELSE
+005980                     COMPUTE DW-DED-AMOUNT ROUNDED =
+005990                         GROSS-PAY
+006000                             * EM-DED-VALUE(EM-DED-IDX) / 100
+006010                 END-IF
+006020         END-SEARCH
+006030     END-IF.
+006040 2325-EXIT.
+006050     EXIT.
+006060*
+006070 2330-COMPUTE-WITHHOLDING.
+006080     SET TB-IDX TO 1.
+006090     SEARCH TAX-BRACKET-ENTRY
+006100         AT END
+006110             SET TB-IDX TO 5
+006120         WHEN TAXABLE-PAY NOT > TB-HIGH-AMOUNT(TB-IDX)
+006130             CONTINUE
+006140     END-SEARCH.
+006150     COMPUTE TAX-AMOUNT ROUNDED =
+006160         TB-BASE-TAX(TB-IDX)
+006170         + ((TAXABLE-PAY - TB-LOW-AMOUNT(TB-IDX))
+006180             * TB-RATE(TB-IDX)).
+006190 2330-EXIT.
+006200     EXIT.
+006210*
+006220 2340-COMPUTE-POSTTAX-DEDUCTIONS.
+006230     MOVE ZERO TO POSTTAX-DEDUCTION-TOTAL.
+006240     PERFORM VARYING EM-DED-IDX FROM 1 BY 1 UNTIL EM-DED-IDX > 3
+006250         PERFORM 2325-APPLY-ONE-DEDUCTION THRU 2325-EXIT
+006260         IF DW-POST-TAX
+006270             ADD DW-DED-AMOUNT TO POSTTAX-DEDUCTION-TOTAL
+006280         END-IF
+006290     END-PERFORM.
+006300 2340-EXIT.
+006310     EXIT.
+006320*
+006330 2400-PRINT-EMPLOYEE.
+006340     MOVE SPACES TO PRINT-RECORD.
+006350     STRING "Employee: " EM-EMPLOYEE-ID " " EM-EMPLOYEE-NAME
+006360         "  Dept: " EM-DEPT-CODE
+006370         DELIMITED BY SIZE INTO PRINT-RECORD
+006380     WRITE PRINT-RECORD.
+006390     MOVE GROSS-PAY TO ED-TOTAL-AMOUNT.
+006400     MOVE SPACES TO PRINT-RECORD.
+006410     STRING "  Gross Pay: $" ED-TOTAL-AMOUNT DELIMITED BY SIZE
+006420         INTO PRINT-RECORD
+006430     WRITE PRINT-RECORD.
+006440     PERFORM VARYING EM-DED-IDX FROM 1 BY 1 UNTIL EM-DED-IDX > 3
+006450         PERFORM 2325-APPLY-ONE-DEDUCTION THRU 2325-EXIT
+006460         IF EM-DED-CODE(EM-DED-IDX) NOT = SPACES
+006470             PERFORM 2410-PRINT-DEDUCTION-LINE THRU 2410-EXIT
+006480         END-IF
+006490     END-PERFORM.
+006500     MOVE TAX-AMOUNT TO ED-TOTAL-AMOUNT.
+006510     MOVE SPACES TO PRINT-RECORD.
+006520     STRING "  Tax Amount: $" ED-TOTAL-AMOUNT DELIMITED BY SIZE
+006530         INTO PRINT-RECORD
+006540     WRITE PRINT-RECORD.
+006550     MOVE NET-PAY TO ED-TOTAL-AMOUNT.
+006560     MOVE SPACES TO PRINT-RECORD.
+006570     STRING "  Net Pay: $" ED-TOTAL-AMOUNT DELIMITED BY SIZE
+006580         INTO PRINT-RECORD
+006590     WRITE PRINT-RECORD.
+006600     MOVE EM-YTD-GROSS-PAY TO ED-TOTAL-AMOUNT.
+006610     MOVE SPACES TO PRINT-RECORD.
+006620     STRING "  YTD Gross: $" ED-TOTAL-AMOUNT DELIMITED BY SIZE
+006630         INTO PRINT-RECORD
+006640     WRITE PRINT-RECORD.
+006650     MOVE EM-YTD-TAX-AMOUNT TO ED-TOTAL-AMOUNT.
+006660     MOVE SPACES TO PRINT-RECORD.
+006670     STRING "  YTD Tax: $" ED-TOTAL-AMOUNT DELIMITED BY SIZE
+006680         INTO PRINT-RECORD
+006690     WRITE PRINT-RECORD.
+006700     MOVE EM-YTD-NET-PAY TO ED-TOTAL-AMOUNT.
+006710     MOVE SPACES TO PRINT-RECORD.
+006720     STRING "  YTD Net: $" ED-TOTAL-AMOUNT DELIMITED BY SIZE
+006730         INTO PRINT-RECORD
+006740     WRITE PRINT-RECORD.
+006750     MOVE SPACES TO PRINT-RECORD.
+006760     WRITE PRINT-RECORD.
+006770 2400-EXIT.
+006780     EXIT.
+006790*
+006800 2410-PRINT-DEDUCTION-LINE.
+006810     MOVE DW-DED-AMOUNT TO ED-TOTAL-AMOUNT.
+006820     MOVE SPACES TO PRINT-RECORD.
+006830     IF DW-PRE-TAX
+006840         STRING "  Deduction (Pre-Tax) " DW-DED-DESCRIPTION
+006850             ": $" ED-TOTAL-AMOUNT
+006860             DELIMITED BY SIZE INTO PRINT-RECORD
+006870     ELSE
+006880         STRING "  Deduction (Post-Tax) " DW-DED-DESCRIPTION
+006890             ": $" ED-TOTAL-AMOUNT
+006900             DELIMITED BY SIZE INTO PRINT-RECORD
+006910     END-IF
+006920     WRITE PRINT-RECORD.
+006930 2410-EXIT.
+006940     EXIT.
+006950*
+006960*****************************************************************
+006970*    2500-WRITE-ACH-RECORD - ONE DIRECT-DEPOSIT RECORD PER      *
+006980*    EMPLOYEE SUCCESSFULLY PAID, HANDED TO THE BANK IN PLACE    *
+006990*    OF A PAPER CHECK.                                          *
+007000*****************************************************************
+007010 2500-WRITE-ACH-RECORD.
+007020     MOVE SPACES TO ACH-RECORD.
+007030     MOVE EM-EMPLOYEE-ID TO ACH-EMPLOYEE-ID.
+007040     MOVE EM-EMPLOYEE-NAME TO ACH-EMPLOYEE-NAME.
+007050     MOVE EM-ROUTING-NUMBER TO ACH-ROUTING-NUMBER.
+007060     MOVE EM-ACCOUNT-NUMBER TO ACH-ACCOUNT-NUMBER.
+007070     MOVE NET-PAY TO ACH-NET-AMOUNT.
+007080     WRITE ACH-RECORD.
+007090     IF FS-ACH-FILE NOT = "00"
+007100         MOVE "ACH-FILE"              TO ABEND-FILE-NAME
+007110         MOVE FS-ACH-FILE             TO ABEND-FILE-STATUS
+007120         PERFORM 9900-ABEND-FILE-ERROR THRU 9900-EXIT
+007130     END-IF.
+007140 2500-EXIT.
+007150     EXIT.
+007160*
+007170*****************************************************************
+007180*    2600-UPDATE-DEPARTMENT-TOTALS - ROLL THIS EMPLOYEE'S PAY    *
+007190*    INTO ITS DEPARTMENT'S RUNNING TOTALS, ADDING A NEW TABLE    *
+007200*    ENTRY THE FIRST TIME A DEPARTMENT CODE IS SEEN.             *
+007210*****************************************************************
+007220 2600-UPDATE-DEPARTMENT-TOTALS.
+007230     SET DT-IDX TO 1.
+007240     SEARCH DEPARTMENT-TOTAL-ENTRY
+007250         AT END
+007260             PERFORM 2650-ADD-DEPARTMENT-ENTRY THRU 2650-EXIT
+007270         WHEN DT-IDX > DEPARTMENT-TOTAL-COUNT
+007280             PERFORM 2650-ADD-DEPARTMENT-ENTRY THRU 2650-EXIT
+007290         WHEN DT-DEPT-CODE(DT-IDX) = EM-DEPT-CODE
+007300             CONTINUE
+007310     END-SEARCH.
+007320     ADD 1 TO DT-EMPLOYEE-COUNT(DT-IDX).
+007330     ADD GROSS-PAY TO DT-GROSS-PAY(DT-IDX).
+007340     ADD TAX-AMOUNT TO DT-TAX-AMOUNT(DT-IDX).
+007350     ADD NET-PAY TO DT-NET-PAY(DT-IDX).
+007360 2600-EXIT.
+007370     EXIT.
+007380*
+007390 2650-ADD-DEPARTMENT-ENTRY.
+007400     IF DEPARTMENT-TOTAL-COUNT NOT < 20
+007410         MOVE "DEPARTMENT-TOTAL"      TO ABEND-TABLE-NAME
+007420         PERFORM 9910-ABEND-TABLE-OVERFLOW THRU 9910-EXIT
+007430     END-IF.
+007440     ADD 1 TO DEPARTMENT-TOTAL-COUNT.
+007450     SET DT-IDX TO DEPARTMENT-TOTAL-COUNT.
+007460     MOVE EM-DEPT-CODE TO DT-DEPT-CODE(DT-IDX).
+007470     MOVE ZERO TO DT-EMPLOYEE-COUNT(DT-IDX).
+007480     MOVE ZERO TO DT-GROSS-PAY(DT-IDX).
+007490     MOVE ZERO TO DT-TAX-AMOUNT(DT-IDX).
+007500     MOVE ZERO TO DT-NET-PAY(DT-IDX).
+007510 2650-EXIT.
+007520     EXIT.
+007530*
+007540 2700-WRITE-NEW-MASTER.
+007550     MOVE EMPLOYEE-MASTER-RECORD TO NEW-MASTER-RECORD.
+007560     WRITE NEW-MASTER-RECORD.
+007570     IF FS-NEW-MASTER NOT = "00"
+007580         MOVE "NEW-MASTER-FILE"       TO ABEND-FILE-NAME
+007590         MOVE FS-NEW-MASTER           TO ABEND-FILE-STATUS
+007600         PERFORM 9900-ABEND-FILE-ERROR THRU 9900-EXIT
+007610     END-IF.
+007620 2700-EXIT.
+007630     EXIT.
+007640*
+007650*****************************************************************
+007660*    2800-WRITE-CHECKPOINT - REWRITTEN AFTER EVERY EMPLOYEE     *
+007670*    RECORD IS PROCESSED (PAID OR REJECTED) SO A RESTART KNOWS  *
+007680*    HOW FAR INTO EMPMAST.DAT THE PRIOR RUN GOT AND WHICH       *
+007690*    DETAIL/REJECT LINES ARE ALREADY ON THE REPORT.             *
+007700*****************************************************************
+007710 2800-WRITE-CHECKPOINT.
+007720     MOVE SPACES TO CHECKPOINT-RECORD.
+007730     MOVE EM-EMPLOYEE-ID
+007740         TO CK-LAST-EMPLOYEE-ID IN CHECKPOINT-RECORD.
+007750     MOVE EM-RECORD-SEQ-NBR
+007760         TO CK-LAST-SEQUENCE-NUMBER IN CHECKPOINT-RECORD.
+007770     ACCEPT CK-RUN-DATE IN CHECKPOINT-RECORD
+007780         FROM DATE YYYYMMDD.
+007790     OPEN OUTPUT CHECKPOINT-FILE.
+007800     IF FS-CHECKPOINT NOT = "00" AND FS-CHECKPOINT NOT = "05"
+007810         MOVE "CHECKPOINT-FILE"       TO ABEND-FILE-NAME
+007820         MOVE FS-CHECKPOINT           TO ABEND-FILE-STATUS
+007830         PERFORM 9900-ABEND-FILE-ERROR THRU 9900-EXIT
+007840     END-IF.
+007850     MOVE SPACES TO CHECKPOINT-FILE-RECORD.
+007860     MOVE CHECKPOINT-RECORD TO CHECKPOINT-FILE-RECORD.
+007870     WRITE CHECKPOINT-FILE-RECORD.
+007880     CLOSE CHECKPOINT-FILE.
+007890 2800-EXIT.
+007900     EXIT.
+007910*
+007920 2900-COPY-MASTER-FORWARD.
+007930     PERFORM 2700-WRITE-NEW-MASTER THRU 2700-EXIT.
+007940 2900-EXIT.
+007950     EXIT.
+007960*
+007970 2950-ACCUMULATE-BATCH-TOTALS.
+007980     ADD 1 TO BT-EMPLOYEES-PAID.
+007990     ADD GROSS-PAY TO BT-TOTAL-GROSS-PAY.
+008000     ADD TAX-AMOUNT TO BT-TOTAL-TAX-AMOUNT.
+008010     ADD NET-PAY TO BT-TOTAL-NET-PAY.
+008020 2950-EXIT.
+008030     EXIT.
+008040*
+008050*****************************************************************
+008060*    6000-CLEAR-CHECKPOINT - THE MAIN LOOP HAS JUST READ THROUGH *
+008070*    TO END OF FILE, SO EVERY EMPLOYEE ON THIS RUN IS ALREADY    *
+008080*    PAID AND CHECKPOINTED - THERE IS NOTHING LEFT TO RESTART    *
+008090*    FROM.  THE CHECKPOINT IS RESET HERE, BEFORE THE DEPARTMENT  *
+008100*    AND BATCH TRAILER SECTIONS PRINT, SO AN ABEND IN EITHER OF  *
+008110*    THOSE SECTIONS CANNOT LEAVE A STALE CHECKPOINT BEHIND FOR   *
+008120*    THE NEXT, UNRELATED RUN TO MISTAKE FOR A RESTART.           *
+008130*****************************************************************
+008140 6000-CLEAR-CHECKPOINT.
+008150     OPEN OUTPUT CHECKPOINT-FILE.
+008160     CLOSE CHECKPOINT-FILE.
+008170 6000-EXIT.
+008180     EXIT.
+008190*
+008200*****************************************************************
+008210*    7000-PRINT-DEPARTMENT-TOTALS - COST-CENTER SUBTOTALS SO     *
+008220*    FINANCE CAN SEE HOW MUCH OF THE RUN BELONGS TO EACH DEPT.   *
+008230*****************************************************************
+008240 7000-PRINT-DEPARTMENT-TOTALS.
+008250     MOVE SPACES TO PRINT-RECORD.
+008260     MOVE "Department Cost Summary" TO PRINT-RECORD.
+008270     WRITE PRINT-RECORD.
+008280     MOVE SPACES TO PRINT-RECORD.
+008290     WRITE PRINT-RECORD.
+008300     PERFORM VARYING DT-IDX FROM 1 BY 1
+008310             UNTIL DT-IDX > DEPARTMENT-TOTAL-COUNT
+008320         PERFORM 7100-PRINT-ONE-DEPARTMENT THRU 7100-EXIT
+008330     END-PERFORM.
+008340 7000-EXIT.
+008350     EXIT.
+008360*
+008370 7100-PRINT-ONE-DEPARTMENT.
+008380     MOVE SPACES TO PRINT-RECORD.
+008390     MOVE DT-EMPLOYEE-COUNT(DT-IDX) TO ED-COUNT.
+008400     STRING "  Dept " DT-DEPT-CODE(DT-IDX)
+008410         "  Employees: " ED-COUNT
+008420         DELIMITED BY SIZE INTO PRINT-RECORD
+008430     WRITE PRINT-RECORD.
+008440     MOVE DT-GROSS-PAY(DT-IDX) TO ED-TOTAL-AMOUNT.
+008450     MOVE SPACES TO PRINT-RECORD.
+008460     STRING "    Gross Pay: $" ED-TOTAL-AMOUNT DELIMITED BY SIZE
+008470         INTO PRINT-RECORD
+008480     WRITE PRINT-RECORD.
+008490     MOVE DT-TAX-AMOUNT(DT-IDX) TO ED-TOTAL-AMOUNT.
+008500     MOVE SPACES TO PRINT-RECORD.
+008510     STRING "    Tax Amount: $" ED-TOTAL-AMOUNT DELIMITED BY SIZE
+008520         INTO PRINT-RECORD
+008530     WRITE PRINT-RECORD.
+008540     MOVE DT-NET-PAY(DT-IDX) TO ED-TOTAL-AMOUNT.
+008550     MOVE SPACES TO PRINT-RECORD.
+008560     STRING "    Net Pay: $" ED-TOTAL-AMOUNT DELIMITED BY SIZE
+008570         INTO PRINT-RECORD
+008580     WRITE PRINT-RECORD.
+008590     MOVE SPACES TO PRINT-RECORD.
+008600     WRITE PRINT-RECORD.
+008610 7100-EXIT.
+008620     EXIT.
+008630*
+008640*****************************************************************
+008650*    7500-PRINT-BATCH-TRAILER - BATCH CONTROL TOTALS, PRINTED   *
+008660*    ONCE AFTER THE LAST EMPLOYEE ON THE RUN.                   *
+008670*****************************************************************
+008680 7500-PRINT-BATCH-TRAILER.
+008690     MOVE SPACES TO PRINT-RECORD.
+008700     MOVE "Batch Control Totals" TO PRINT-RECORD.
+008710     WRITE PRINT-RECORD.
+008720     MOVE BT-EMPLOYEES-PAID TO ED-COUNT.
+008730     MOVE SPACES TO PRINT-RECORD.
+008740     STRING "  Employees Paid: " ED-COUNT DELIMITED BY SIZE
+008750         INTO PRINT-RECORD
+008760     WRITE PRINT-RECORD.
+008770     MOVE BT-EMPLOYEES-REJECTED TO ED-COUNT.
+008780     MOVE SPACES TO PRINT-RECORD.
+008790     STRING "  Employees Rejected: " ED-COUNT DELIMITED BY SIZE
+008800         INTO PRINT-RECORD
+008810     WRITE PRINT-RECORD.
+008820     MOVE BT-TOTAL-GROSS-PAY TO ED-TOTAL-AMOUNT.
+008830     MOVE SPACES TO PRINT-RECORD.
+008840     STRING "  Total Gross Pay: $" ED-TOTAL-AMOUNT
+008850         DELIMITED BY SIZE INTO PRINT-RECORD
+008860     WRITE PRINT-RECORD.
+008870     MOVE BT-TOTAL-TAX-AMOUNT TO ED-TOTAL-AMOUNT.
+008880     MOVE SPACES TO PRINT-RECORD.
+008890     STRING "  Total Tax Amount: $" ED-TOTAL-AMOUNT
+008900         DELIMITED BY SIZE INTO PRINT-RECORD
+008910     WRITE PRINT-RECORD.
+008920     MOVE BT-TOTAL-NET-PAY TO ED-TOTAL-AMOUNT.
+008930     MOVE SPACES TO PRINT-RECORD.
+008940     STRING "  Total Net Pay: $" ED-TOTAL-AMOUNT
+008950         DELIMITED BY SIZE INTO PRINT-RECORD
+008960     WRITE PRINT-RECORD.
+008970 7500-EXIT.
+008980     EXIT.
+008990*
+009000*****************************************************************
+009010*    9000-TERMINATE - CLOSE OUT EVERY FILE OPENED FOR THE RUN.  *
+009020*    THE CHECKPOINT ITSELF WAS ALREADY CLEARED BACK IN          *
+009030*    6000-CLEAR-CHECKPOINT AS SOON AS THE MAIN LOOP HIT EOF, SO *
+009040*    THAT AN ABEND IN THE REPORT SECTIONS BETWEEN THERE AND     *
+009050*    HERE CANNOT LEAVE A STALE CHECKPOINT BEHIND.               *
+009060*****************************************************************
+009070 9000-TERMINATE.
+009080     CLOSE EMPLOYEE-MASTER-FILE.
+009090     CLOSE NEW-MASTER-FILE.
+009100     CLOSE ACH-FILE.
+009110     CLOSE PRINT-FILE.
+009120     DISPLAY "Payroll calculated and saved to PAYROLL.TXT".
+009130 9000-EXIT.
+009140     EXIT.
+009150*
+009160*****************************************************************
+009170*    9900-ABEND-FILE-ERROR - A FILE OPERATION CAME BACK WITH A  *
+009180*    NON-ZERO STATUS.  DISPLAY WHAT FAILED AND STOP THE JOB     *
+009190*    RATHER THAN LET THE RUN CONTINUE AGAINST A FILE THAT       *
+009200*    NEVER OPENED OR A DISK THAT IS OUT OF SPACE.               *
+009210*****************************************************************
+009220 9900-ABEND-FILE-ERROR.
+009230     DISPLAY "PAYROLL ABEND - " ABEND-FILE-NAME
+009240         " FILE STATUS " ABEND-FILE-STATUS.
+009250     MOVE 16 TO RETURN-CODE.
+009260     STOP RUN.
+009270 9900-EXIT.
+009280     EXIT.
+009290*
+009300*****************************************************************
+009310*    9910-ABEND-TABLE-OVERFLOW - A WORKING-STORAGE TABLE THAT    *
+009320*    GROWS AS THE MASTER FILE IS READ (RATHER THAN BEING LOADED  *
+009330*    ONCE AT A FIXED SIZE) HAS RUN OUT OF ROOM.  STOP THE JOB    *
+009340*    INSTEAD OF SUBSCRIPTING PAST THE TABLE INTO WHATEVER        *
+009350*    WORKING-STORAGE HAPPENS TO FOLLOW IT.                       *
+009360*****************************************************************
+009370 9910-ABEND-TABLE-OVERFLOW.
+009380     DISPLAY "PAYROLL ABEND - " ABEND-TABLE-NAME
+009390         " TABLE IS FULL".
+009400     MOVE 16 TO RETURN-CODE.
+009410     STOP RUN.
+009420 9910-EXIT.
+009430     EXIT.
