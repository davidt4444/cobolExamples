@@ -0,0 +1,26 @@
+000100*****************************************************************
+000110*    DEDCODE.CPY                                                *
+000120*    DEDUCTION CODE TABLE.  DC-TAX-TYPE OF 'B' MEANS THE        *
+000130*    DEDUCTION IS TAKEN BEFORE (PRE-TAX) WITHHOLDING IS         *
+000140*    FIGURED; 'A' MEANS IT IS TAKEN AFTER (POST-TAX).           *
+000150*    DC-AMOUNT-TYPE OF 'A' MEANS EM-DED-VALUE ON THE EMPLOYEE   *
+000160*    RECORD IS A FLAT DOLLAR AMOUNT; 'P' MEANS IT IS A          *
+000170*    PERCENTAGE OF GROSS PAY.  TABLE IS LOADED BY               *
+000180*    1300-LOAD-DEDUCTION-CODES IN THE MAIN PROGRAM.             *
+000190*                                                                *
+000200*    MODIFICATION HISTORY                                       *
+000210*    DATE       INIT  DESCRIPTION                               *
+000220*    ---------- ----  ------------------------------------------*
+000230*    2026-08-08  DLT  ORIGINAL COPYBOOK.                        *
+000240*****************************************************************
+000250 01  DEDUCTION-CODE-TABLE.
+000260     05  DEDUCTION-CODE-ENTRY OCCURS 6 TIMES
+000270                 INDEXED BY DC-IDX.
+000280         10  DC-CODE                 PIC X(02).
+000290         10  DC-DESCRIPTION          PIC X(20).
+000300         10  DC-TAX-TYPE             PIC X(01).
+000310             88  DC-PRE-TAX                  VALUE 'B'.
+000320             88  DC-POST-TAX                 VALUE 'A'.
+000330         10  DC-AMOUNT-TYPE          PIC X(01).
+000340             88  DC-FLAT-AMOUNT              VALUE 'A'.
+000350             88  DC-PERCENT-AMOUNT           VALUE 'P'.
