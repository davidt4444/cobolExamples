@@ -0,0 +1,20 @@
+000100*****************************************************************
+000110*    DEPTTOT.CPY                                                *
+000120*    DEPARTMENT SUBTOTAL ACCUMULATOR TABLE, BUILT UP DURING     *
+000130*    THE PROCESSING LOOP AND PRINTED AS A DEPARTMENT COST       *
+000140*    SECTION AFTER THE LAST EMPLOYEE DETAIL LINE.               *
+000150*                                                                *
+000160*    MODIFICATION HISTORY                                       *
+000170*    DATE       INIT  DESCRIPTION                               *
+000180*    ---------- ----  ------------------------------------------*
+000190*    2026-08-08  DLT  ORIGINAL COPYBOOK.                        *
+000200*****************************************************************
+000210 01  DEPARTMENT-TOTAL-TABLE.
+000220     05  DEPARTMENT-TOTAL-COUNT      PIC 9(02) VALUE ZERO.
+000230     05  DEPARTMENT-TOTAL-ENTRY OCCURS 20 TIMES
+000240                 INDEXED BY DT-IDX.
+000250         10  DT-DEPT-CODE            PIC X(04).
+000260         10  DT-EMPLOYEE-COUNT       PIC 9(05) COMP.
+000270         10  DT-GROSS-PAY            PIC 9(07)V99.
+000280         10  DT-TAX-AMOUNT           PIC 9(07)V99.
+000290         10  DT-NET-PAY              PIC 9(07)V99.
