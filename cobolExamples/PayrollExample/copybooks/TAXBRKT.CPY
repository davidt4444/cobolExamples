@@ -0,0 +1,20 @@
+000100*****************************************************************
+000110*    TAXBRKT.CPY                                                *
+000120*    GRADUATED WITHHOLDING BRACKET TABLE.  TB-BASE-TAX IS THE   *
+000130*    TAX ALREADY OWED AT TB-LOW-AMOUNT SO EACH BRACKET ONLY     *
+000140*    HAS TO APPLY TB-RATE TO THE PORTION OF PAY FALLING         *
+000150*    WITHIN IT.  TABLE IS LOADED BY 1100-LOAD-TAX-BRACKETS IN   *
+000160*    THE MAIN PROGRAM.                                          *
+000170*                                                                *
+000180*    MODIFICATION HISTORY                                       *
+000190*    DATE       INIT  DESCRIPTION                               *
+000200*    ---------- ----  ------------------------------------------*
+000210*    2026-08-08  DLT  ORIGINAL COPYBOOK.                        *
+000220*****************************************************************
+000230 01  TAX-BRACKET-TABLE.
+000240     05  TAX-BRACKET-ENTRY OCCURS 5 TIMES
+000250                 INDEXED BY TB-IDX.
+000260         10  TB-LOW-AMOUNT           PIC 9(07)V99.
+000270         10  TB-HIGH-AMOUNT          PIC 9(07)V99.
+000280         10  TB-RATE                 PIC V999.
+000290         10  TB-BASE-TAX             PIC 9(07)V99.
