@@ -0,0 +1,28 @@
+000100*****************************************************************
+000110*    OTRULES.CPY                                                *
+000120*    OVERTIME/DOUBLETIME RULE TABLE, ONE ENTRY PER              *
+000130*    JURISDICTION.  OT-DAILY-THRESHOLD IS CARRIED FOR           *
+000140*    JURISDICTIONS THAT REQUIRE DAILY OVERTIME (PAST 8 HOURS    *
+000150*    IN A DAY) BUT IS NOT APPLIED TODAY BECAUSE THE EMPLOYEE    *
+000160*    MASTER ONLY CARRIES A WEEKLY HOURS-WORKED TOTAL, NOT A     *
+000170*    DAY-BY-DAY BREAKDOWN.  WHEN DAILY PUNCHES ARE CAPTURED     *
+000180*    THIS FIELD IS ALREADY IN PLACE FOR THAT CALCULATION.       *
+000190*    ENTRY 'DF' IS THE DEFAULT RULE USED WHEN AN EMPLOYEE'S     *
+000200*    JURISDICTION CODE DOES NOT MATCH ANY OTHER ENTRY.          *
+000210*    TABLE IS LOADED BY 1200-LOAD-OVERTIME-RULES IN THE MAIN    *
+000220*    PROGRAM.                                                   *
+000230*                                                                *
+000240*    MODIFICATION HISTORY                                       *
+000250*    DATE       INIT  DESCRIPTION                               *
+000260*    ---------- ----  ------------------------------------------*
+000270*    2026-08-08  DLT  ORIGINAL COPYBOOK.                        *
+000280*****************************************************************
+000290 01  OVERTIME-RULE-TABLE.
+000300     05  OVERTIME-RULE-ENTRY OCCURS 4 TIMES
+000310                 INDEXED BY OT-IDX.
+000320         10  OT-JURISDICTION-CODE    PIC X(02).
+000330         10  OT-DAILY-THRESHOLD      PIC 9(02)V99.
+000340         10  OT-WEEKLY-OT-THRESHOLD  PIC 9(03)V99.
+000350         10  OT-WEEKLY-DT-THRESHOLD  PIC 9(03)V99.
+000360         10  OT-OT-MULTIPLIER        PIC 9V99.
+000370         10  OT-DT-MULTIPLIER        PIC 9V99.
