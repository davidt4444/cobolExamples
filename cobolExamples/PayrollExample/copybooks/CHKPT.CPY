@@ -0,0 +1,23 @@
+000100*****************************************************************
+000110*    CHKPT.CPY                                                  *
+000120*    CHECKPOINT RECORD LAYOUT - HOLDS THE POSITION IN           *
+000130*    EMPMAST.DAT OF THE LAST EMPLOYEE RECORD PROCESSED SO A     *
+000140*    BATCH CAN BE RESTARTED MID-RUN WITHOUT DOUBLE-PRINTING     *
+000150*    OR DOUBLE-PAYING EMPLOYEES.  CK-LAST-EMPLOYEE-ID IS KEPT   *
+000160*    FOR AN OPERATOR READING PAYCKPT.DAT - THE RESTART LOGIC    *
+000170*    ITSELF RUNS OFF CK-LAST-SEQUENCE-NUMBER, SINCE EMPMAST.DAT *
+000180*    IS NOT REQUIRED TO BE IN EMPLOYEE-ID ORDER.                *
+000190*                                                                *
+000200*    MODIFICATION HISTORY                                       *
+000210*    DATE       INIT  DESCRIPTION                               *
+000220*    ---------- ----  ------------------------------------------*
+000230*    2026-08-08  DLT  ORIGINAL COPYBOOK.                        *
+000240*    2026-08-08  DLT  ADDED CK-LAST-SEQUENCE-NUMBER SO RESTART  *
+000250*                      NO LONGER DEPENDS ON EMPMAST.DAT BEING   *
+000260*                      IN EMPLOYEE-ID ORDER.                    *
+000270*****************************************************************
+000280 01  CHECKPOINT-RECORD.
+000290     05  CK-LAST-EMPLOYEE-ID         PIC X(06).
+000300     05  CK-RUN-DATE                 PIC X(08).
+000310     05  CK-LAST-SEQUENCE-NUMBER     PIC 9(05).
+000320     05  FILLER                      PIC X(01).
