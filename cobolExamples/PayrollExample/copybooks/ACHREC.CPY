@@ -0,0 +1,18 @@
+000100*****************************************************************
+000110*    ACHREC.CPY                                                 *
+000120*    DIRECT-DEPOSIT (ACH) OUTPUT RECORD LAYOUT - ONE RECORD     *
+000130*    PER EMPLOYEE PER RUN, HANDED TO THE BANK'S ACH INTAKE      *
+000140*    IN PLACE OF A PAPER CHECK.                                 *
+000150*                                                                *
+000160*    MODIFICATION HISTORY                                       *
+000170*    DATE       INIT  DESCRIPTION                               *
+000180*    ---------- ----  ------------------------------------------*
+000190*    2026-08-08  DLT  ORIGINAL COPYBOOK.                        *
+000200*****************************************************************
+000210 01  ACH-RECORD.
+000220     05  ACH-EMPLOYEE-ID             PIC X(06).
+000230     05  ACH-EMPLOYEE-NAME           PIC X(30).
+000240     05  ACH-ROUTING-NUMBER          PIC 9(09).
+000250     05  ACH-ACCOUNT-NUMBER          PIC X(17).
+000260     05  ACH-NET-AMOUNT              PIC 9(07)V99.
+000270     05  FILLER                      PIC X(11).
