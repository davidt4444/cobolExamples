@@ -0,0 +1,36 @@
+000100*****************************************************************
+000110*    EMPMAST.CPY                                                *
+000120*    EMPLOYEE MASTER RECORD.  ONE ENTRY PER HOURLY EMPLOYEE,     *
+000130*    READ EACH PAY PERIOD BY THE PAYROLL PROGRAM.                *
+000140*                                                                *
+000150*    MODIFICATION HISTORY                                       *
+000160*    DATE       INIT  DESCRIPTION                               *
+000170*    ---------- ----  ------------------------------------------*
+000180*    2026-08-08  DLT  ORIGINAL COPYBOOK.                        *
+000185*    2026-08-08  DLT  ADDED YEAR-TO-DATE GROSS/TAX/NET FIELDS,  *
+000186*                      ROLLED FORWARD EACH RUN TO THE NEW       *
+000187*                      MASTER GENERATION.                       *
+000188*    2026-08-08  DLT  ADDED REPEATING PRE-TAX/POST-TAX          *
+000189*                      DEDUCTION ENTRIES.                       *
+000191*    2026-08-08  DLT  ADDED DIRECT-DEPOSIT ROUTING/ACCOUNT      *
+000192*                      NUMBERS FOR THE ACH OUTPUT FILE.         *
+000194*    2026-08-08  DLT  ADDED THE JURISDICTION CODE THAT DRIVES   *
+000195*                      OVERTIME/DOUBLETIME RULES.               *
+000197*    2026-08-08  DLT  ADDED THE DEPARTMENT CODE USED FOR THE    *
+000198*                      DEPARTMENT COST SUMMARY.                 *
+000199*****************************************************************
+000200 01  EMPLOYEE-MASTER-RECORD.
+000210     05  EM-EMPLOYEE-ID              PIC X(06).
+000220     05  EM-EMPLOYEE-NAME            PIC X(30).
+000223     05  EM-DEPT-CODE                PIC X(04).
+000225     05  EM-JURISDICTION-CODE        PIC X(02).
+000230     05  EM-HOURS-WORKED             PIC 9(03)V99.
+000240     05  EM-HOURLY-RATE              PIC 9(03)V99.
+000245     05  EM-DEDUCTION-ENTRIES OCCURS 3 TIMES.
+000247         10  EM-DED-CODE             PIC X(02).
+000248         10  EM-DED-VALUE            PIC 9(03)V999.
+000249     05  EM-ROUTING-NUMBER           PIC 9(09).
+000250     05  EM-ACCOUNT-NUMBER           PIC X(17).
+000260     05  EM-YTD-GROSS-PAY            PIC 9(07)V99.
+000270     05  EM-YTD-TAX-AMOUNT           PIC 9(07)V99.
+000280     05  EM-YTD-NET-PAY              PIC 9(07)V99.
